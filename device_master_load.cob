@@ -0,0 +1,102 @@
+000010*================================================================*
+000020* PROGRAM-ID.  DEVICE-MASTER-LOAD
+000030* AUTOR.       J. GUSTAVO VERASTEGUI
+000040* INSTALACION. IOYOU SOLUTIONS - PLATFORM ENGINEERING
+000050* FECHA-ESCRITURA. 2026-08-08
+000060* FECHA-COMPILACION.
+000070*----------------------------------------------------------------*
+000080* Utilitario de alta/mantenimiento de DEVICE-MASTER a partir de
+000090* DEVICE-SEED-FILE, para dar de alta o actualizar dispositivos IoT
+000100* sin recompilar IOT-AUTH-DEVICE.
+000110*----------------------------------------------------------------*
+000120* HISTORIAL DE MODIFICACIONES
+000130*   FECHA       AUTOR   DESCRIPCION
+000140*   2026-08-08  JGV     Version inicial.
+000150*================================================================*
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. DEVICE-MASTER-LOAD.
+000180 AUTHOR. J. GUSTAVO VERASTEGUI.
+000190 INSTALLATION. IOYOU SOLUTIONS.
+000200 DATE-WRITTEN. 2026-08-08.
+000210 DATE-COMPILED.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT DEVICE-SEED-FILE
+000270         ASSIGN TO "DEVICE-SEED-FILE"
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS WS-SEED-STATUS.
+000300
+000310     SELECT DEVICE-MASTER
+000320         ASSIGN TO "DEVICE-MASTER"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS DISP-ID
+000360         FILE STATUS IS WS-DEVICE-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  DEVICE-SEED-FILE
+000410     RECORDING MODE IS F.
+000420     COPY DEVSEED.
+000430
+000440 FD  DEVICE-MASTER.
+000450     COPY DEVMAST.
+000460
+000470 WORKING-STORAGE SECTION.
+000480 01 WS-SEED-STATUS         PIC X(02) VALUE "00".
+000490 01 WS-DEVICE-STATUS       PIC X(02) VALUE "00".
+000500 01 WS-SEED-EOF            PIC X VALUE 'N'.
+000510     88 SEED-AL-FINAL          VALUE 'Y'.
+000520 01 WS-ALTAS-CONTADOR      PIC 9(05) COMP VALUE ZERO.
+000530 01 WS-ACTUALIZA-CONTADOR  PIC 9(05) COMP VALUE ZERO.
+000540
+000550 PROCEDURE DIVISION.
+000560 INICIO.
+000570     DISPLAY "Cargando maestro de dispositivos IoT..."
+000580
+000590     OPEN INPUT DEVICE-SEED-FILE
+000600     OPEN I-O DEVICE-MASTER
+000610     IF WS-DEVICE-STATUS = "35"
+000620         OPEN OUTPUT DEVICE-MASTER
+000630         CLOSE DEVICE-MASTER
+000640         OPEN I-O DEVICE-MASTER
+000650     END-IF
+000660
+000670     PERFORM PROCESAR-ALTAS
+000680         UNTIL SEED-AL-FINAL
+000690
+000700     CLOSE DEVICE-SEED-FILE
+000710     CLOSE DEVICE-MASTER
+000720
+000730     DISPLAY "Dispositivos nuevos: " WS-ALTAS-CONTADOR
+000740     DISPLAY "Dispositivos actualizados: " WS-ACTUALIZA-CONTADOR
+000750     GOBACK.
+000760
+000770*----------------------------------------------------------------*
+000780* PROCESAR-ALTAS - lee un registro de alta y lo aplica contra
+000790* DEVICE-MASTER: WRITE si el dispositivo es nuevo, REWRITE si ya
+000800* existia (permite reemplazar biometria o reactivar un dispositivo
+000810* sin recompilar ningun programa).
+000820*----------------------------------------------------------------*
+000830 PROCESAR-ALTAS.
+000840     READ DEVICE-SEED-FILE
+000850         AT END
+000860             MOVE 'Y' TO WS-SEED-EOF
+000870         NOT AT END
+000880             MOVE SEED-ID             TO DISP-ID
+000890             MOVE SEED-ESTADO         TO DISP-ESTADO
+000900             MOVE SEED-FECHA-REGISTRO TO DISP-FECHA-REGISTRO
+000910             MOVE SEED-FACTOR-1       TO DISP-FACTOR-1
+000920             MOVE SEED-FACTOR-2       TO DISP-FACTOR-2
+000930             MOVE ZERO                TO DISP-INTENTOS-FALLIDOS
+000940             MOVE SPACES              TO DISP-ULTIMO-INTENTO
+000950             WRITE DISPOSITIVO-MAESTRO
+000960                 INVALID KEY
+000970                     REWRITE DISPOSITIVO-MAESTRO
+000980                     ADD 1 TO WS-ACTUALIZA-CONTADOR
+000990                 NOT INVALID KEY
+001000                     ADD 1 TO WS-ALTAS-CONTADOR
+001010             END-WRITE
+001020     END-READ.
