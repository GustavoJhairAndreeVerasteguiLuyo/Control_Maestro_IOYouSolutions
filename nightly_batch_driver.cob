@@ -0,0 +1,167 @@
+000010*================================================================*
+000020* PROGRAM-ID.  NIGHTLY-BATCH-DRIVER
+000030* AUTHOR.      J. GUSTAVO VERASTEGUI
+000040* INSTALLATION. IOYOU SOLUTIONS - PLATFORM ENGINEERING
+000050* DATE-WRITTEN. 2026-08-08
+000060* DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* Nightly job that chains the device boot sequence and the device
+000090* authentication pass: CALLs SECURITY-BOOT, and if it came up
+000100* clean, CALLs IOT-AUTH-DEVICE. A checkpoint record is written
+000110* after each stage completes so that if the job abends midway, the
+000120* next run resumes at IOT-AUTH-DEVICE instead of rebooting.
+000130*----------------------------------------------------------------*
+000140* MODIFICATION HISTORY
+000150*   DATE        BY      DESCRIPTION
+000160*   2026-08-08  JGV     Original version.
+000170*   2026-08-08  JGV     Note: CHK-STAGE-AUTH-OK only marks that
+000180*                       the auth stage ran; IOT-AUTH-DEVICE tracks
+000190*                       its own per-transaction restart point in
+000200*                       AUTH-CHECKPOINT, so a rerun of this stage
+000210*                       after an abend does not reprocess AUTH or
+000220*                       OVRD transactions it already settled.
+000230*================================================================*
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. NIGHTLY-BATCH-DRIVER.
+000260 AUTHOR. J. GUSTAVO VERASTEGUI.
+000270 INSTALLATION. IOYOU SOLUTIONS.
+000280 DATE-WRITTEN. 2026-08-08.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT CHECKPOINT-FILE
+000350         ASSIGN TO "BATCH-CHECKPOINT"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000380
+000390     SELECT BOOT-LOG-FILE
+000400         ASSIGN TO "BOOT-LOG"
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WS-BOOT-LOG-STATUS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  CHECKPOINT-FILE
+000470     RECORDING MODE IS F.
+000480     COPY CHKPT.
+000490
+000500 FD  BOOT-LOG-FILE
+000510     RECORDING MODE IS F.
+000520     COPY BOOTLOG.
+000530
+000540 WORKING-STORAGE SECTION.
+000550 01 WS-CHECKPOINT-STATUS   PIC X(02) VALUE "00".
+000560 01 WS-BOOT-LOG-STATUS     PIC X(02) VALUE "00".
+000570 01 WS-CURRENT-DATE        PIC 9(08) VALUE ZERO.
+000580 01 WS-CURRENT-TIME        PIC 9(08) VALUE ZERO.
+000590 01 WS-DATE-DISPLAY        PIC X(08) VALUE SPACES.
+000600 01 WS-TIME-DISPLAY        PIC X(08) VALUE SPACES.
+000610 01 WS-BOOT-OK             PIC X VALUE 'N'.
+000620 01 WS-BOOT-LOG-EOF        PIC X VALUE 'N'.
+000630     88 BOOT-LOG-AT-END        VALUE 'Y'.
+000640
+000650 PROCEDURE DIVISION.
+000660 MAIN-PROCEDURE.
+000670     DISPLAY ">> Nightly batch driver starting."
+000680
+000690     PERFORM INITIALIZE-CHECKPOINT
+000700     MOVE 'Y' TO WS-BOOT-OK
+000710
+000720     IF CHK-STAGE-BOOT-OK
+000730         DISPLAY " - Resuming: SECURITY-BOOT completed already."
+000740     ELSE
+000750         PERFORM RUN-BOOT-STAGE
+000760         PERFORM CHECK-BOOT-RESULT
+000770         IF WS-BOOT-OK = 'Y'
+000780             SET CHK-STAGE-BOOT-OK TO TRUE
+000790             PERFORM WRITE-CHECKPOINT
+000800         ELSE
+000810             DISPLAY " - SECURITY-BOOT failed; not running auth."
+000820         END-IF
+000830     END-IF
+000840
+000850     IF WS-BOOT-OK = 'Y'
+000860*        IOT-AUTH-DEVICE resumes its own transaction batch from
+000870*        AUTH-CHECKPOINT, so this flag need not track progress
+000880*        within the stage - only that the stage was run.
+000890         PERFORM RUN-AUTH-STAGE
+000900         SET CHK-STAGE-AUTH-OK TO TRUE
+000910         PERFORM WRITE-CHECKPOINT
+000920     END-IF
+000930
+000940     DISPLAY ">> Nightly batch driver finished."
+000950     GOBACK.
+000960
+000970*----------------------------------------------------------------*
+000980* INITIALIZE-CHECKPOINT - loads the checkpoint record left by a
+000990* prior run, if any. No checkpoint file, or an empty one, leaves
+001000* CHK-STAGE blank, meaning "start the cycle from SECURITY-BOOT".
+001010*----------------------------------------------------------------*
+001020 INITIALIZE-CHECKPOINT.
+001030     MOVE SPACES TO CHK-RUN-ID
+001040     MOVE SPACES TO CHK-STAGE
+001050     MOVE SPACES TO CHK-TIMESTAMP
+001060
+001070     OPEN INPUT CHECKPOINT-FILE
+001080     IF WS-CHECKPOINT-STATUS = "00"
+001090         READ CHECKPOINT-FILE
+001100             AT END
+001110                 CONTINUE
+001120         END-READ
+001130         CLOSE CHECKPOINT-FILE
+001140     END-IF.
+001150
+001160 RUN-BOOT-STAGE.
+001170     DISPLAY " - Calling SECURITY-BOOT..."
+001180     CALL "SECURITY-BOOT"
+001190     END-CALL.
+001200
+001210*----------------------------------------------------------------*
+001220* CHECK-BOOT-RESULT - SECURITY-BOOT has no LINKAGE SECTION, so its
+001230* outcome is read back from the last VERIFY entry it appended to
+001240* BOOT-LOG rather than changing its calling interface.
+001250*----------------------------------------------------------------*
+001260 CHECK-BOOT-RESULT.
+001270     MOVE 'N' TO WS-BOOT-OK
+001280     MOVE 'N' TO WS-BOOT-LOG-EOF
+001290     OPEN INPUT BOOT-LOG-FILE
+001300     IF WS-BOOT-LOG-STATUS = "00"
+001310         PERFORM SCAN-BOOT-LOG UNTIL BOOT-LOG-AT-END
+001320         CLOSE BOOT-LOG-FILE
+001330     END-IF.
+001340
+001350 SCAN-BOOT-LOG.
+001360     READ BOOT-LOG-FILE
+001370         AT END
+001380             SET BOOT-LOG-AT-END TO TRUE
+001390         NOT AT END
+001400             IF BL-STEP-NAME = "VERIFY"
+001410                 MOVE BL-FUNCTION-OK TO WS-BOOT-OK
+001420             END-IF
+001430     END-READ.
+001440
+001450 RUN-AUTH-STAGE.
+001460     DISPLAY " - Calling IOT-AUTH-DEVICE..."
+001470     CALL "IOT-AUTH-DEVICE"
+001480     END-CALL.
+001490
+001500*----------------------------------------------------------------*
+001510* WRITE-CHECKPOINT - stamps the run identifier and timestamp onto
+001520* the checkpoint record set by the caller and rewrites the file,
+001530* which always holds a single, current-state record.
+001540*----------------------------------------------------------------*
+001550 WRITE-CHECKPOINT.
+001560     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001570     ACCEPT WS-CURRENT-TIME FROM TIME
+001580     MOVE WS-CURRENT-DATE TO WS-DATE-DISPLAY
+001590     MOVE WS-CURRENT-TIME TO WS-TIME-DISPLAY
+001600
+001610     MOVE WS-DATE-DISPLAY      TO CHK-RUN-ID(1:8)
+001620     MOVE WS-DATE-DISPLAY      TO CHK-TIMESTAMP(1:8)
+001630     MOVE WS-TIME-DISPLAY(1:6) TO CHK-TIMESTAMP(9:6)
+001640
+001650     OPEN OUTPUT CHECKPOINT-FILE
+001660     WRITE BATCH-CHECKPOINT-RECORD
+001670     CLOSE CHECKPOINT-FILE.
