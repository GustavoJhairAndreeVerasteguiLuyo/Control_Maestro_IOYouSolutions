@@ -0,0 +1,235 @@
+000010*================================================================*
+000020* PROGRAM-ID.  DAILY-OPS-REPORT
+000030* AUTHOR.      J. GUSTAVO VERASTEGUI
+000040* INSTALLATION. IOYOU SOLUTIONS - PLATFORM ENGINEERING
+000050* DATE-WRITTEN. 2026-08-08
+000060* DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* Consolidated daily operations summary: boot pass/fail counts
+000090* from BOOT-LOG, authentication approved/denied counts from
+000100* AUTH-LOG, and the list of devices trending toward a lockout
+000110* (failed attempts recorded but not yet held for review) from
+000120* DEVICE-MASTER.
+000130*----------------------------------------------------------------*
+000140* MODIFICATION HISTORY
+000150*   DATE        BY      DESCRIPTION
+000160*   2026-08-08  JGV     Original version.
+000170*   2026-08-08  JGV     Trending-device lines are now collected
+000180*                       into a table during the DEVICE-MASTER scan
+000190*                       and displayed under their header in
+000200*                       MAIN-PROCEDURE, instead of being written
+000210*                       mid-scan ahead of every header - the
+000220*                       report is meant to read as a single
+000230*                       coherent page, not headers interleaved
+000240*                       with earlier detail lines.
+000250*   2026-08-08  JGV     The lockout threshold now comes from
+000260*                       LOCKLIM, the copybook IOT-AUTH-DEVICE also
+000270*                       uses to apply the lockout, so the two
+000280*                       programs cannot drift onto different
+000290*                       values.
+000300*   2026-08-08  JGV     BOOT-LOG and AUTH-LOG are append-only and
+000310*                       never rotated, so this is now a true daily
+000320*                       summary: MAIN-PROCEDURE captures today's
+000330*                       date once and each reader skips any record
+000340*                       whose own date does not match it, instead
+000350*                       of tallying every record ever written.
+000360*================================================================*
+000370 IDENTIFICATION DIVISION.
+000380 PROGRAM-ID. DAILY-OPS-REPORT.
+000390 AUTHOR. J. GUSTAVO VERASTEGUI.
+000400 INSTALLATION. IOYOU SOLUTIONS.
+000410 DATE-WRITTEN. 2026-08-08.
+000420 DATE-COMPILED.
+000430
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT BOOT-LOG-FILE
+000480         ASSIGN TO "BOOT-LOG"
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-BOOT-LOG-STATUS.
+000510
+000520     SELECT AUTH-LOG-FILE
+000530         ASSIGN TO "AUTH-LOG"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-AUTH-LOG-STATUS.
+000560
+000570     SELECT DEVICE-MASTER
+000580         ASSIGN TO "DEVICE-MASTER"
+000590         ORGANIZATION IS INDEXED
+000600         ACCESS MODE IS SEQUENTIAL
+000610         RECORD KEY IS DISP-ID
+000620         FILE STATUS IS WS-DEVICE-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  BOOT-LOG-FILE
+000670     RECORDING MODE IS F.
+000680     COPY BOOTLOG.
+000690
+000700 FD  AUTH-LOG-FILE
+000710     RECORDING MODE IS F.
+000720     COPY AUTHLOG.
+000730
+000740 FD  DEVICE-MASTER.
+000750     COPY DEVMAST.
+000760
+000770 WORKING-STORAGE SECTION.
+000780 01 WS-TODAY-DATE          PIC X(08) VALUE SPACES.
+000790 01 WS-BOOT-LOG-STATUS     PIC X(02) VALUE "00".
+000800 01 WS-AUTH-LOG-STATUS     PIC X(02) VALUE "00".
+000810 01 WS-DEVICE-STATUS       PIC X(02) VALUE "00".
+000820
+000830 01 WS-BOOT-LOG-EOF        PIC X VALUE 'N'.
+000840     88 BOOT-LOG-AT-END        VALUE 'Y'.
+000850 01 WS-AUTH-LOG-EOF        PIC X VALUE 'N'.
+000860     88 AUTH-LOG-AT-END        VALUE 'Y'.
+000870 01 WS-DEVICE-EOF          PIC X VALUE 'N'.
+000880     88 DEVICE-MASTER-AT-END      VALUE 'Y'.
+000890
+000900 01 WS-BOOT-PASS-COUNT     PIC 9(05) COMP VALUE ZERO.
+000910 01 WS-BOOT-FAIL-COUNT     PIC 9(05) COMP VALUE ZERO.
+000920 01 WS-AUTH-APPROVED-COUNT PIC 9(05) COMP VALUE ZERO.
+000930 01 WS-AUTH-DENIED-COUNT   PIC 9(05) COMP VALUE ZERO.
+000940 01 WS-OVERRIDE-COUNT      PIC 9(05) COMP VALUE ZERO.
+000950 COPY LOCKLIM.
+000960
+000970* Dispositivos con fallos registrados por debajo del limite de
+000980* bloqueo, recogidos durante el barrido de DEVICE-MASTER y
+000990* desplegados mas tarde bajo su propio encabezado.
+001000 01 WS-TRENDING-COUNT      PIC 9(05) COMP VALUE ZERO.
+001010 01 WS-TRENDING-STORED     PIC 9(05) COMP VALUE ZERO.
+001020 01 WS-TRENDING-IDX        PIC 9(05) COMP VALUE ZERO.
+001030 01 WS-TRENDING-TABLE.
+001040     05 WS-TRENDING-ENTRY OCCURS 200 TIMES.
+001050         10 WS-TRENDING-DISP-ID  PIC X(20).
+001060         10 WS-TRENDING-FALLOS   PIC 9(03) COMP.
+001070
+001080 PROCEDURE DIVISION.
+001090 MAIN-PROCEDURE.
+001100     DISPLAY "===== DAILY OPERATIONS SUMMARY ====="
+001110
+001120     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+001130
+001140     PERFORM SUMMARIZE-BOOT-LOG
+001150     PERFORM SUMMARIZE-AUTH-LOG
+001160     PERFORM SUMMARIZE-DEVICE-TRENDS
+001170
+001180     DISPLAY "--- Boot results ---"
+001190     DISPLAY "  Passed: " WS-BOOT-PASS-COUNT
+001200     DISPLAY "  Failed: " WS-BOOT-FAIL-COUNT
+001210
+001220     DISPLAY "--- Authentication results ---"
+001230     DISPLAY "  Approved: " WS-AUTH-APPROVED-COUNT
+001240     DISPLAY "  Denied:   " WS-AUTH-DENIED-COUNT
+001250     DISPLAY "  Operator overrides: " WS-OVERRIDE-COUNT
+001260
+001270     DISPLAY "--- Devices trending toward lockout ---"
+001280     PERFORM DISPLAY-ONE-TRENDING-ENTRY
+001290         VARYING WS-TRENDING-IDX FROM 1 BY 1
+001300         UNTIL WS-TRENDING-IDX > WS-TRENDING-STORED
+001310     DISPLAY "  Count: " WS-TRENDING-COUNT
+001320     IF WS-TRENDING-COUNT > WS-TRENDING-STORED
+001330         DISPLAY "  (only first 200 listed above)"
+001340     END-IF
+001350
+001360     DISPLAY "===== END OF SUMMARY ====="
+001370     GOBACK.
+001380
+001390*----------------------------------------------------------------*
+001400* SUMMARIZE-BOOT-LOG - tallies pass/fail from each VERIFY entry
+001410* written by SECURITY-BOOT. A missing BOOT-LOG simply yields zero
+001420* counts for the day.
+001430*----------------------------------------------------------------*
+001440 SUMMARIZE-BOOT-LOG.
+001450     OPEN INPUT BOOT-LOG-FILE
+001460     IF WS-BOOT-LOG-STATUS = "00"
+001470         PERFORM READ-ONE-BOOT-LOG-RECORD UNTIL BOOT-LOG-AT-END
+001480         CLOSE BOOT-LOG-FILE
+001490     END-IF.
+001500
+001510 READ-ONE-BOOT-LOG-RECORD.
+001520     READ BOOT-LOG-FILE
+001530         AT END
+001540             SET BOOT-LOG-AT-END TO TRUE
+001550         NOT AT END
+001560             IF BL-TIMESTAMP(1:8) = WS-TODAY-DATE
+001570                 AND BL-STEP-NAME = "VERIFY"
+001580                 IF BL-FUNCTION-OK = 'Y'
+001590                     ADD 1 TO WS-BOOT-PASS-COUNT
+001600                 ELSE
+001610                     ADD 1 TO WS-BOOT-FAIL-COUNT
+001620                 END-IF
+001630             END-IF
+001640     END-READ.
+001650
+001660*----------------------------------------------------------------*
+001670* SUMMARIZE-AUTH-LOG - tallies approved/denied authentication
+001680* attempts and operator overrides from AUTH-LOG.
+001690*----------------------------------------------------------------*
+001700 SUMMARIZE-AUTH-LOG.
+001710     OPEN INPUT AUTH-LOG-FILE
+001720     IF WS-AUTH-LOG-STATUS = "00"
+001730         PERFORM READ-ONE-AUTH-LOG-RECORD UNTIL AUTH-LOG-AT-END
+001740         CLOSE AUTH-LOG-FILE
+001750     END-IF.
+001760
+001770 READ-ONE-AUTH-LOG-RECORD.
+001780     READ AUTH-LOG-FILE
+001790         AT END
+001800             SET AUTH-LOG-AT-END TO TRUE
+001810         NOT AT END
+001820             IF AUD-FECHA-HORA(1:8) = WS-TODAY-DATE
+001830                 IF AUD-TIPO-EVENTO = "OVERRIDE"
+001840                     ADD 1 TO WS-OVERRIDE-COUNT
+001850                 ELSE
+001860                     IF AUD-RESULTADO = 'S'
+001870                         ADD 1 TO WS-AUTH-APPROVED-COUNT
+001880                     ELSE
+001890                         ADD 1 TO WS-AUTH-DENIED-COUNT
+001900                     END-IF
+001910                 END-IF
+001920             END-IF
+001930     END-READ.
+001940
+001950*----------------------------------------------------------------*
+001960* SUMMARIZE-DEVICE-TRENDS - collects every active device that has
+001970* recorded failures but has not yet reached the review threshold,
+001980* so an operator can step in before it locks itself out. Entries
+001990* are stored in a table here and displayed later, under their own
+002000* header, by MAIN-PROCEDURE.
+002010*----------------------------------------------------------------*
+002020 SUMMARIZE-DEVICE-TRENDS.
+002030     OPEN INPUT DEVICE-MASTER
+002040     IF WS-DEVICE-STATUS = "00"
+002050         PERFORM READ-ONE-DEVICE-RECORD UNTIL DEVICE-MASTER-AT-END
+002060         CLOSE DEVICE-MASTER
+002070     END-IF.
+002080
+002090 READ-ONE-DEVICE-RECORD.
+002100     READ DEVICE-MASTER NEXT RECORD
+002110         AT END
+002120             SET DEVICE-MASTER-AT-END TO TRUE
+002130         NOT AT END
+002140             IF DISP-ACTIVO
+002150                 AND DISP-INTENTOS-FALLIDOS > ZERO
+002160                 AND DISP-INTENTOS-FALLIDOS < LIM-INTENTOS-BLOQUEO
+002170                 ADD 1 TO WS-TRENDING-COUNT
+002180                 IF WS-TRENDING-COUNT <= 200
+002190                     ADD 1 TO WS-TRENDING-STORED
+002200                     MOVE DISP-ID TO
+002210                         WS-TRENDING-DISP-ID(WS-TRENDING-STORED)
+002220                     MOVE DISP-INTENTOS-FALLIDOS TO
+002230                         WS-TRENDING-FALLOS(WS-TRENDING-STORED)
+002240                 END-IF
+002250             END-IF
+002260     END-READ.
+002270
+002280*----------------------------------------------------------------*
+002290* DISPLAY-ONE-TRENDING-ENTRY - prints one stored trending-device
+002300* line, indexed by WS-TRENDING-IDX.
+002310*----------------------------------------------------------------*
+002320 DISPLAY-ONE-TRENDING-ENTRY.
+002330     DISPLAY "  " WS-TRENDING-DISP-ID(WS-TRENDING-IDX)
+002340         " - failed attempts: "
+002350         WS-TRENDING-FALLOS(WS-TRENDING-IDX).
