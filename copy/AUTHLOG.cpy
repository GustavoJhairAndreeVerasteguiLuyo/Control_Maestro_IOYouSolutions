@@ -0,0 +1,23 @@
+000010*================================================================*
+000020* AUTHLOG.CPY
+000030* Registro de auditoria de autenticacion (REGISTRO-AUDITORIA).
+000040* Se escribe un registro por cada intento de autenticacion y por
+000050* cada override manual realizado por un operador.
+000060*----------------------------------------------------------------*
+000070* HISTORIAL DE MODIFICACIONES
+000080*   FECHA       AUTOR   DESCRIPCION
+000090*   2026-08-08  JGV     Version inicial - bitacora de auditoria.
+000100*   2026-08-08  JGV     Se agrega AUD-BIOMETRICO-2 para asentar el
+000110*                       segundo factor biometrico del intento, asi
+000120*                       un rechazo queda trazable a que factor(es)
+000130*                       no coincidieron.
+000140*================================================================*
+000150 01  REGISTRO-AUDITORIA.
+000160     05  AUD-FECHA-HORA          PIC X(14).
+000170     05  AUD-DISPOSITIVO-ID      PIC X(20).
+000180     05  AUD-BIOMETRICO          PIC X(20).
+000190     05  AUD-BIOMETRICO-2        PIC X(20).
+000200     05  AUD-RESULTADO           PIC X(01).
+000210     05  AUD-TIPO-EVENTO         PIC X(10).
+000220     05  AUD-OPERADOR-ID         PIC X(08).
+000230     05  FILLER                  PIC X(10).
