@@ -0,0 +1,21 @@
+000010*================================================================*
+000020* AUTHCKPT.CPY
+000030* Marcador de reanudacion del lote de transacciones procesado por
+000040* IOT-AUTH-DEVICE.  Guarda el numero de secuencia de la ultima
+000050* transaccion asentada por completo, para que un reinicio despues
+000060* de un corte no repita transacciones ya procesadas (AUTH o OVRD).
+000070*----------------------------------------------------------------*
+000080* HISTORIAL DE MODIFICACIONES
+000090*   FECHA       AUTOR   DESCRIPCION
+000100*   2026-08-08  JGV     Version inicial - marcador de reanudacion.
+000110*   2026-08-08  JGV     Se agrega AUTH-FECHA-LOTE: TRAN-SEQ-NUM se
+000120*                       reinicia en 1 en cada lote nuevo, asi que
+000130*                       la secuencia guardada solo es valida para
+000140*                       el lote de la misma fecha: un lote nuevo
+000150*                       con numeracion mas baja ya no se confunde
+000160*                       con transacciones del lote anterior.
+000170*================================================================*
+000180 01  AUTH-CHECKPOINT-RECORD.
+000190     05  AUTH-FECHA-LOTE         PIC X(08).
+000200     05  AUTH-ULTIMA-SECUENCIA   PIC 9(06).
+000210     05  FILLER                  PIC X(06).
