@@ -0,0 +1,15 @@
+000010*================================================================*
+000020* FWIMAGE.CPY
+000030* Firmware image header record read by SECURITY-BOOT from
+000040* FIRMWARE-FILE on the boot volume.  FW-CHECKSUM is validated
+000050* against a checksum computed over FW-IMAGE-DATA before the
+000060* boot sequence is allowed to trust the image.
+000070*----------------------------------------------------------------*
+000080* MODIFICATION HISTORY
+000090*   DATE        BY      DESCRIPTION
+000100*   2026-08-08  JGV     Initial version - firmware header record.
+000110*================================================================*
+000120 01  FIRMWARE-HEADER-RECORD.
+000130     05  FW-VERSION-STAMP        PIC X(08).
+000140     05  FW-CHECKSUM             PIC 9(08).
+000150     05  FW-IMAGE-DATA           PIC X(64).
