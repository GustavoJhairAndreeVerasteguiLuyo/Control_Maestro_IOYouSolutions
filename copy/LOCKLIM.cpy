@@ -0,0 +1,16 @@
+000010*================================================================*
+000020* LOCKLIM.CPY
+000030* Limite compartido de intentos fallidos consecutivos antes de
+000040* pasar un dispositivo a revision (DISP-EN-REVISION). Usado por
+000050* IOT-AUTH-DEVICE, que aplica el bloqueo, y por DAILY-OPS-REPORT,
+000060* que clasifica dispositivos "trending toward lockout" por debajo
+000070* del mismo limite - un solo copybook evita que ambos programas
+000080* se desincronicen si el limite cambia.
+000090*----------------------------------------------------------------*
+000100* HISTORIAL DE MODIFICACIONES
+000110*   FECHA       AUTOR   DESCRIPCION
+000120*   2026-08-08  JGV     Version inicial.
+000130*================================================================*
+000140 01  PARAMETROS-BLOQUEO.
+000150     05  LIM-INTENTOS-BLOQUEO    PIC 9(03) COMP VALUE 5.
+000160     05  FILLER                  PIC X(07).
