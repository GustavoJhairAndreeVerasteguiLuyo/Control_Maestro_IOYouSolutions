@@ -0,0 +1,18 @@
+000010*================================================================*
+000020* CTLCARD.CPY
+000030* Control-card layout read by SECURITY-BOOT at MAIN-PROCEDURE
+000040* start.  One flag per boot step lets a hardware profile skip a
+000050* step that does not apply to it (e.g. no filesystem on a
+000060* diskless device) without a recompile.
+000070*----------------------------------------------------------------*
+000080* MODIFICATION HISTORY
+000090*   DATE        BY      DESCRIPTION
+000100*   2026-08-08  JGV     Initial version - boot control card.
+000110*================================================================*
+000120 01  BOOT-CONTROL-CARD.
+000130     05  CTL-PROFILE-ID          PIC X(08).
+000140     05  CTL-RUN-VIDEO           PIC X(01).
+000150     05  CTL-RUN-FIRMWARE        PIC X(01).
+000160     05  CTL-RUN-HARDWARE        PIC X(01).
+000170     05  CTL-RUN-FILESYSTEM      PIC X(01).
+000180     05  FILLER                  PIC X(38).
