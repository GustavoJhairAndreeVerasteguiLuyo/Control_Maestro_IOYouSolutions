@@ -0,0 +1,17 @@
+000010*================================================================*
+000020* DEVSEED.CPY
+000030* Registro de alta/actualizacion de dispositivo, leido por
+000040* DEVICE-MASTER-LOAD desde DEVICE-SEED-FILE para poblar o
+000050* refrescar DEVICE-MASTER sin recompilar IOT-AUTH-DEVICE.
+000060*----------------------------------------------------------------*
+000070* HISTORIAL DE MODIFICACIONES
+000080*   FECHA       AUTOR   DESCRIPCION
+000090*   2026-08-08  JGV     Version inicial - alta de dispositivos.
+000100*================================================================*
+000110 01  DISPOSITIVO-ALTA.
+000120     05  SEED-ID                 PIC X(20).
+000130     05  SEED-ESTADO             PIC X(01).
+000140     05  SEED-FECHA-REGISTRO     PIC X(08).
+000150     05  SEED-FACTOR-1           PIC X(20).
+000160     05  SEED-FACTOR-2           PIC X(20).
+000170     05  FILLER                  PIC X(10).
