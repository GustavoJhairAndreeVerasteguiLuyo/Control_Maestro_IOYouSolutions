@@ -0,0 +1,15 @@
+000010*================================================================*
+000020* BOOTLOG.CPY
+000030* Record layout for the sequential boot event log written by
+000040* SECURITY-BOOT.  One record is appended per boot-sequence step.
+000050*----------------------------------------------------------------*
+000060* MODIFICATION HISTORY
+000070*   DATE        BY      DESCRIPTION
+000080*   2026-08-08  JGV     Initial version - boot event log.
+000090*================================================================*
+000100 01  BOOT-LOG-RECORD.
+000110     05  BL-TIMESTAMP            PIC X(14).
+000120     05  BL-STEP-NAME            PIC X(20).
+000130     05  BL-STATUS               PIC X(10).
+000140     05  BL-FUNCTION-OK          PIC X(01).
+000150     05  FILLER                  PIC X(25).
