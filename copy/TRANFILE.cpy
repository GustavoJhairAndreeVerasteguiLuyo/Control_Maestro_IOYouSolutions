@@ -0,0 +1,24 @@
+000010*================================================================*
+000020* TRANFILE.CPY
+000030* Registro de transaccion de entrada para IOT-AUTH-DEVICE.  Cada
+000040* registro es una solicitud de autenticacion (AUTH) o de reinicio
+000050* manual por operador (OVRD).
+000060*----------------------------------------------------------------*
+000070* HISTORIAL DE MODIFICACIONES
+000080*   FECHA       AUTOR   DESCRIPCION
+000090*   2026-08-08  JGV     Version inicial - transacciones de entrada
+000100*   2026-08-08  JGV     Se agrega TRAN-SEQ-NUM: secuencia del
+000110*                       lote, usada por IOT-AUTH-DEVICE para
+000120*                       reanudar un lote interrumpido sin repetir
+000130*                       transacciones ya asentadas.
+000140*================================================================*
+000150 01  TRANSACCION-ENTRADA.
+000160     05  TRAN-SEQ-NUM            PIC 9(06).
+000170     05  TRAN-CODIGO             PIC X(04).
+000180         88  TRAN-ES-AUTENTICACION       VALUE "AUTH".
+000190         88  TRAN-ES-OVERRIDE            VALUE "OVRD".
+000200     05  TRAN-DISPOSITIVO-ID     PIC X(20).
+000210     05  TRAN-BIOMETRICO-1       PIC X(20).
+000220     05  TRAN-BIOMETRICO-2       PIC X(20).
+000230     05  TRAN-OPERADOR-ID        PIC X(08).
+000240     05  FILLER                  PIC X(18).
