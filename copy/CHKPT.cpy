@@ -0,0 +1,18 @@
+000010*================================================================*
+000020* CHKPT.CPY
+000030* Checkpoint record written by the nightly batch driver after
+000040* each stage (boot, auth) completes cleanly, so a restart after
+000050* an abend can resume at the next stage instead of rerunning the
+000060* whole cycle.
+000070*----------------------------------------------------------------*
+000080* MODIFICATION HISTORY
+000090*   DATE        BY      DESCRIPTION
+000100*   2026-08-08  JGV     Initial version - batch checkpoint record.
+000110*================================================================*
+000120 01  BATCH-CHECKPOINT-RECORD.
+000130     05  CHK-RUN-ID              PIC X(20).
+000140     05  CHK-STAGE               PIC X(10).
+000150         88  CHK-STAGE-BOOT-OK           VALUE "BOOT-OK".
+000160         88  CHK-STAGE-AUTH-OK           VALUE "AUTH-OK".
+000170     05  CHK-TIMESTAMP           PIC X(14).
+000180     05  FILLER                  PIC X(16).
