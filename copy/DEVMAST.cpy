@@ -0,0 +1,23 @@
+000010*================================================================*
+000020* DEVMAST.CPY
+000030* Registro maestro de dispositivos IoT (DISPOSITIVO-MAESTRO).
+000040* Sustituye la tabla fija USUARIOS-REGISTRADOS de IOT-AUTH-DEVICE
+000050* por un registro de archivo indexado mantenible sin recompilar.
+000060*----------------------------------------------------------------*
+000070* HISTORIAL DE MODIFICACIONES
+000080*   FECHA       AUTOR   DESCRIPCION
+000090*   2026-08-08  JGV     Version inicial - maestro de dispositivos.
+000100*================================================================*
+000110 01  DISPOSITIVO-MAESTRO.
+000120     05  DISP-ID                 PIC X(20).
+000130     05  DISP-ESTADO             PIC X(01).
+000140         88  DISP-ACTIVO                 VALUE "A".
+000150         88  DISP-BLOQUEADO               VALUE "L".
+000160         88  DISP-EN-REVISION             VALUE "H".
+000170         88  DISP-INACTIVO                VALUE "I".
+000180     05  DISP-FECHA-REGISTRO     PIC X(08).
+000190     05  DISP-INTENTOS-FALLIDOS  PIC 9(03) COMP.
+000200     05  DISP-ULTIMO-INTENTO     PIC X(14).
+000210     05  DISP-FACTOR-1           PIC X(20).
+000220     05  DISP-FACTOR-2           PIC X(20).
+000230     05  FILLER                  PIC X(10).
