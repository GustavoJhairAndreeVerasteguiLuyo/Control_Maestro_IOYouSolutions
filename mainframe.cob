@@ -1,85 +1,293 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SECURITY-BOOT.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       * Mensajes
-       01 WS-MESSAGE             PIC X(30) VALUE ">> Booting...".
-       01 WS-LOAD-MESSAGE        PIC X(30) VALUE ">> System Loaded Successfully.".
-       01 WS-ERROR-MESSAGE       PIC X(30) VALUE ">> Critical Boot Error.".
-       01 WS-JUMP-MESSAGE        PIC X(30) VALUE ">> Jumping to firmware...".
-
-       * Estado general
-       01 FUNCTION-OK            PIC X VALUE SPACE.
-       01 FIRMWARE-READ          PIC X VALUE SPACE.
-       01 HW-INIT                PIC X VALUE SPACE.
-       01 FS-MOUNTED             PIC X VALUE SPACE.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY WS-MESSAGE
-           PERFORM INITIALIZE-VIDEO
-           PERFORM READ-FIRMWARE
-           PERFORM INIT-HARDWARE
-           PERFORM INIT-FILESYSTEM
-
-           IF FUNCTION-OK = 'Y'
-               DISPLAY WS-LOAD-MESSAGE
-               PERFORM START-FIRMWARE
-           ELSE
-               DISPLAY WS-ERROR-MESSAGE
-           END-IF
-
-           STOP RUN.
-
-       INITIALIZE-VIDEO.
-           DISPLAY " - Setting video mode...".
-           DISPLAY " - Paging and segmentation setup complete.".
-
-       READ-FIRMWARE.
-           DISPLAY " - Reading firmware sector...".
-           IF FIRMWARE-READ NOT = 'F'
-               MOVE 'Y' TO FIRMWARE-READ
-               DISPLAY "   -> Firmware loaded OK."
-           ELSE
-               MOVE 'N' TO FUNCTION-OK
-               DISPLAY "   -> Firmware read failed."
-           END-IF.
-
-       INIT-HARDWARE.
-           DISPLAY " - Initializing USB and Serial COM...".
-           IF HW-INIT NOT = 'F'
-               MOVE 'Y' TO HW-INIT
-               DISPLAY "   -> USB and Serial initialized."
-           ELSE
-               MOVE 'N' TO FUNCTION-OK
-               DISPLAY "   -> Hardware init failed."
-           END-IF.
-
-       INIT-FILESYSTEM.
-           DISPLAY " - Mounting filesystem...".
-           IF FS-MOUNTED NOT = 'F'
-               MOVE 'Y' TO FS-MOUNTED
-               DISPLAY "   -> Filesystem mounted."
-               PERFORM VERIFY-STATUS
-           ELSE
-               MOVE 'N' TO FUNCTION-OK
-               DISPLAY "   -> Filesystem mount failed."
-           END-IF.
-
-       VERIFY-STATUS.
-           IF FIRMWARE-READ = 'Y' AND
-              HW-INIT = 'Y' AND
-              FS-MOUNTED = 'Y'
-               MOVE 'Y' TO FUNCTION-OK
-           ELSE
-               MOVE 'N' TO FUNCTION-OK
-           END-IF.
-
-       START-FIRMWARE.
-           DISPLAY WS-JUMP-MESSAGE.
+000010*================================================================*
+000020* PROGRAM-ID.  SECURITY-BOOT
+000030* AUTHOR.      J. GUSTAVO VERASTEGUI
+000040* INSTALLATION. IOYOU SOLUTIONS - PLATFORM ENGINEERING
+000050* DATE-WRITTEN. 2024-02-01
+000060* DATE-COMPILED.
+000070*----------------------------------------------------------------*
+000080* Simulated boot sequence for an IoT device controller: sets up
+000090* the video/paging environment, reads firmware, brings up
+000100* hardware and the filesystem, and hands control to firmware.
+000110*----------------------------------------------------------------*
+000120* MODIFICATION HISTORY
+000130*   DATE        BY      DESCRIPTION
+000140*   2024-02-01  JGV     Original version.
+000150*   2026-08-08  JGV     READ-FIRMWARE now opens a real firmware
+000160*                       image on FIRMWARE-FILE and validates its
+000170*                       version stamp and checksum before trusting
+000180*                       it, instead of trusting an in-memory flag.
+000190*   2026-08-08  JGV     Each boot step now appends a timestamped
+000200*                       entry to BOOT-LOG instead of only DISPLAY.
+000210*   2026-08-08  JGV     Added BOOT-CONTROL control card so a boot
+000220*                       profile can skip a step (e.g. no file
+000230*                       system on a diskless device) without a
+000240*                       recompile.
+000250*================================================================*
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID. SECURITY-BOOT.
+000280 AUTHOR. J. GUSTAVO VERASTEGUI.
+000290 INSTALLATION. IOYOU SOLUTIONS.
+000300 DATE-WRITTEN. 2024-02-01.
+000310 DATE-COMPILED.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT FIRMWARE-FILE
+000370         ASSIGN TO "FIRMWARE-FILE"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-FIRMWARE-STATUS.
+000400
+000410     SELECT BOOT-LOG-FILE
+000420         ASSIGN TO "BOOT-LOG"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS WS-BOOT-LOG-STATUS.
+000450
+000460     SELECT CONTROL-CARD-FILE
+000470         ASSIGN TO "BOOT-CONTROL"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-CONTROL-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  FIRMWARE-FILE
+000540     RECORDING MODE IS F.
+000550     COPY FWIMAGE.
+000560
+000570 FD  BOOT-LOG-FILE
+000580     RECORDING MODE IS F.
+000590     COPY BOOTLOG.
+000600
+000610 FD  CONTROL-CARD-FILE
+000620     RECORDING MODE IS F.
+000630     COPY CTLCARD.
+000640
+000650 WORKING-STORAGE SECTION.
+000660
+000670* Mensajes
+000680 01 WS-MESSAGE             PIC X(14) VALUE ">> Booting...".
+000690 01 WS-LOAD-MESSAGE        PIC X(31) VALUE
+000700     ">> System Loaded Successfully.".
+000710 01 WS-ERROR-MESSAGE       PIC X(24) VALUE
+000720     ">> Critical Boot Error.".
+000730 01 WS-JUMP-MESSAGE        PIC X(26) VALUE
+000740     ">> Jumping to firmware...".
+000750
+000760* Estado general
+000770 01 FUNCTION-OK            PIC X VALUE SPACE.
+000780 01 FIRMWARE-READ          PIC X VALUE SPACE.
+000790 01 HW-INIT                PIC X VALUE SPACE.
+000800 01 FS-MOUNTED             PIC X VALUE SPACE.
+000810
+000820* Validacion de la imagen de firmware
+000830 01 WS-FIRMWARE-STATUS     PIC X(02) VALUE "00".
+000840 01 WS-EXPECTED-VERSION    PIC X(08) VALUE "BOOTFW01".
+000850 01 WS-COMPUTED-CHECKSUM   PIC 9(08) COMP VALUE ZERO.
+000860 01 FW-BYTE-INDEX          PIC 9(02) COMP VALUE ZERO.
+000870
+000880* Boot log work fields
+000890 01 WS-BOOT-LOG-STATUS     PIC X(02) VALUE "00".
+000900 01 WS-LOG-STEP            PIC X(20) VALUE SPACES.
+000910 01 WS-LOG-STATUS          PIC X(10) VALUE SPACES.
+000920 01 WS-CURRENT-DATE        PIC 9(08) VALUE ZERO.
+000930 01 WS-CURRENT-TIME        PIC 9(08) VALUE ZERO.
+000940 01 WS-DATE-DISPLAY        PIC X(08) VALUE SPACES.
+000950 01 WS-TIME-DISPLAY        PIC X(08) VALUE SPACES.
+000960
+000970* Boot-profile control card
+000980 01 WS-CONTROL-STATUS      PIC X(02) VALUE "00".
+000990
+001000 PROCEDURE DIVISION.
+001010 MAIN-PROCEDURE.
+001020     DISPLAY WS-MESSAGE
+001030     PERFORM LOAD-BOOT-PROFILE
+001040
+001050     OPEN EXTEND BOOT-LOG-FILE
+001060     IF WS-BOOT-LOG-STATUS NOT = "00"
+001070         OPEN OUTPUT BOOT-LOG-FILE
+001080     END-IF
+001090
+001100     PERFORM INITIALIZE-VIDEO
+001110     PERFORM READ-FIRMWARE
+001120     PERFORM INIT-HARDWARE
+001130     PERFORM INIT-FILESYSTEM
+001140     PERFORM VERIFY-STATUS
+001150
+001160     IF FUNCTION-OK = 'Y'
+001170         DISPLAY WS-LOAD-MESSAGE
+001180         PERFORM START-FIRMWARE
+001190     ELSE
+001200         DISPLAY WS-ERROR-MESSAGE
+001210     END-IF
+001220
+001230     CLOSE BOOT-LOG-FILE
+001240     GOBACK.
+001250
+001260*----------------------------------------------------------------*
+001270* LOAD-BOOT-PROFILE - read the boot-profile control card so a
+001280* hardware profile can skip a step that does not apply to it.  A
+001290* missing control card defaults every step to run, matching the
+001300* behaviour before profiles existed.
+001310*----------------------------------------------------------------*
+001320 LOAD-BOOT-PROFILE.
+001330     OPEN INPUT CONTROL-CARD-FILE
+001340     IF WS-CONTROL-STATUS = "00"
+001350         READ CONTROL-CARD-FILE
+001360             AT END
+001370                 PERFORM SET-DEFAULT-PROFILE
+001380         END-READ
+001390         CLOSE CONTROL-CARD-FILE
+001400     ELSE
+001410         PERFORM SET-DEFAULT-PROFILE
+001420     END-IF.
+001430
+001440 SET-DEFAULT-PROFILE.
+001450     MOVE "DEFAULT "           TO CTL-PROFILE-ID
+001460     MOVE 'Y'                  TO CTL-RUN-VIDEO
+001470     MOVE 'Y'                  TO CTL-RUN-FIRMWARE
+001480     MOVE 'Y'                  TO CTL-RUN-HARDWARE
+001490     MOVE 'Y'                  TO CTL-RUN-FILESYSTEM.
+001500
+001510 INITIALIZE-VIDEO.
+001520     IF CTL-RUN-VIDEO = 'Y'
+001530         DISPLAY " - Setting video mode..."
+001540         DISPLAY " - Paging and segmentation setup complete."
+001550         MOVE "OK" TO WS-LOG-STATUS
+001560     ELSE
+001570         DISPLAY " - Video init skipped for this boot profile."
+001580         MOVE "SKIPPED" TO WS-LOG-STATUS
+001590     END-IF
+001600     MOVE "VIDEO" TO WS-LOG-STEP
+001610     PERFORM WRITE-BOOT-LOG-ENTRY.
+001620
+001630*----------------------------------------------------------------*
+001640* READ-FIRMWARE - open the real firmware image on the boot volume
+001650* and validate its version stamp and checksum before it is
+001660* trusted; a missing, empty or corrupt image fails the boot.
+001670*----------------------------------------------------------------*
+001680 READ-FIRMWARE.
+001690     IF CTL-RUN-FIRMWARE = 'Y'
+001700         DISPLAY " - Reading firmware sector..."
+001710         OPEN INPUT FIRMWARE-FILE
+001720         IF WS-FIRMWARE-STATUS NOT = "00"
+001730             MOVE 'N' TO FIRMWARE-READ
+001740             MOVE 'N' TO FUNCTION-OK
+001750             DISPLAY "   -> Firmware image file not found."
+001760             MOVE "NOFILE" TO WS-LOG-STATUS
+001770         ELSE
+001780             READ FIRMWARE-FILE
+001790                 AT END
+001800                     MOVE 'N' TO FIRMWARE-READ
+001810                     MOVE 'N' TO FUNCTION-OK
+001820                     DISPLAY "   -> Firmware image is empty."
+001830                     MOVE "EMPTY" TO WS-LOG-STATUS
+001840                 NOT AT END
+001850                     PERFORM VALIDATE-FIRMWARE-IMAGE
+001860             END-READ
+001870             CLOSE FIRMWARE-FILE
+001880         END-IF
+001890     ELSE
+001900         MOVE 'Y' TO FIRMWARE-READ
+001910         DISPLAY " - Firmware read skipped for this boot profile."
+001920         MOVE "SKIPPED" TO WS-LOG-STATUS
+001930     END-IF
+001940     MOVE "FIRMWARE" TO WS-LOG-STEP
+001950     PERFORM WRITE-BOOT-LOG-ENTRY.
+001960
+001970 VALIDATE-FIRMWARE-IMAGE.
+001980     MOVE ZERO TO WS-COMPUTED-CHECKSUM
+001990     PERFORM SUM-ONE-IMAGE-BYTE
+002000         VARYING FW-BYTE-INDEX FROM 1 BY 1
+002010         UNTIL FW-BYTE-INDEX > 64
+002020
+002030     IF FW-VERSION-STAMP = WS-EXPECTED-VERSION
+002040         AND WS-COMPUTED-CHECKSUM = FW-CHECKSUM
+002050         MOVE 'Y' TO FIRMWARE-READ
+002060         DISPLAY "   -> Firmware loaded OK, version "
+002070             FW-VERSION-STAMP
+002080         MOVE "OK" TO WS-LOG-STATUS
+002090     ELSE
+002100         MOVE 'N' TO FIRMWARE-READ
+002110         MOVE 'N' TO FUNCTION-OK
+002120         DISPLAY "   -> Firmware checksum/version mismatch."
+002130         MOVE "BADIMAGE" TO WS-LOG-STATUS
+002140     END-IF.
+002150
+002160 SUM-ONE-IMAGE-BYTE.
+002170     ADD FUNCTION ORD(FW-IMAGE-DATA(FW-BYTE-INDEX:1))
+002180         TO WS-COMPUTED-CHECKSUM.
+002190
+002200 INIT-HARDWARE.
+002210     IF CTL-RUN-HARDWARE = 'Y'
+002220         DISPLAY " - Initializing USB and Serial COM..."
+002230         IF HW-INIT NOT = 'F'
+002240             MOVE 'Y' TO HW-INIT
+002250             DISPLAY "   -> USB and Serial initialized."
+002260             MOVE "OK" TO WS-LOG-STATUS
+002270         ELSE
+002280             MOVE 'N' TO FUNCTION-OK
+002290             DISPLAY "   -> Hardware init failed."
+002300             MOVE "FAILED" TO WS-LOG-STATUS
+002310         END-IF
+002320     ELSE
+002330         MOVE 'Y' TO HW-INIT
+002340         DISPLAY " - Hardware init skipped for this boot profile."
+002350         MOVE "SKIPPED" TO WS-LOG-STATUS
+002360     END-IF
+002370     MOVE "HARDWARE" TO WS-LOG-STEP
+002380     PERFORM WRITE-BOOT-LOG-ENTRY.
+002390
+002400 INIT-FILESYSTEM.
+002410     IF CTL-RUN-FILESYSTEM = 'Y'
+002420         DISPLAY " - Mounting filesystem..."
+002430         IF FS-MOUNTED NOT = 'F'
+002440             MOVE 'Y' TO FS-MOUNTED
+002450             DISPLAY "   -> Filesystem mounted."
+002460             MOVE "OK" TO WS-LOG-STATUS
+002470         ELSE
+002480             MOVE 'N' TO FUNCTION-OK
+002490             DISPLAY "   -> Filesystem mount failed."
+002500             MOVE "FAILED" TO WS-LOG-STATUS
+002510         END-IF
+002520     ELSE
+002530         MOVE 'Y' TO FS-MOUNTED
+002540         DISPLAY " - Filesystem mount skipped (diskless profile)."
+002550         MOVE "SKIPPED" TO WS-LOG-STATUS
+002560     END-IF
+002570     MOVE "FILESYSTEM" TO WS-LOG-STEP
+002580     PERFORM WRITE-BOOT-LOG-ENTRY.
+002590
+002600 VERIFY-STATUS.
+002610     IF FIRMWARE-READ = 'Y' AND
+002620        HW-INIT = 'Y' AND
+002630        FS-MOUNTED = 'Y'
+002640         MOVE 'Y' TO FUNCTION-OK
+002650         MOVE "PASSED" TO WS-LOG-STATUS
+002660     ELSE
+002670         MOVE 'N' TO FUNCTION-OK
+002680         MOVE "FAILED" TO WS-LOG-STATUS
+002690     END-IF
+002700     MOVE "VERIFY" TO WS-LOG-STEP
+002710     PERFORM WRITE-BOOT-LOG-ENTRY.
+002720
+002730 START-FIRMWARE.
+002740     DISPLAY WS-JUMP-MESSAGE.
+002750
+002760*----------------------------------------------------------------*
+002770* WRITE-BOOT-LOG-ENTRY - append one timestamped BOOT-LOG record
+002780* using WS-LOG-STEP / WS-LOG-STATUS / FUNCTION-OK as set by the
+002790* calling paragraph.
+002800*----------------------------------------------------------------*
+002810 WRITE-BOOT-LOG-ENTRY.
+002820     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002830     ACCEPT WS-CURRENT-TIME FROM TIME
+002840     MOVE WS-CURRENT-DATE TO WS-DATE-DISPLAY
+002850     MOVE WS-CURRENT-TIME TO WS-TIME-DISPLAY
+002860
+002870     MOVE WS-DATE-DISPLAY      TO BL-TIMESTAMP(1:8)
+002880     MOVE WS-TIME-DISPLAY(1:6) TO BL-TIMESTAMP(9:6)
+002890     MOVE WS-LOG-STEP          TO BL-STEP-NAME
+002900     MOVE WS-LOG-STATUS        TO BL-STATUS
+002910     MOVE FUNCTION-OK          TO BL-FUNCTION-OK
+002920
+002930     WRITE BOOT-LOG-RECORD.
