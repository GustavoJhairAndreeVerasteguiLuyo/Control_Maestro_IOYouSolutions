@@ -1,61 +1,436 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IOT-AUTH-DEVICE.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 USUARIOS-REGISTRADOS.
-          05 USUARIO-1   PIC X(20) VALUE "USUARIO123".
-          05 USUARIO-2   PIC X(20) VALUE "DISPOSITIVO456".
-          05 USUARIO-3   PIC X(20) VALUE "SENSOR789".
-
-       01 ENTRADA-BIOMETRICA.
-          05 BIOMETRICO-RAW      PIC X(20) VALUE "usuario123".
-          05 BIOMETRICO-LIMPIO   PIC X(20).
-
-       01 MENSAJE                PIC X(60).
-       01 VALIDACION-EXITOSA     PIC X VALUE 'N'.
-       01 I                      PIC 9 VALUE 1.
-       01 LIMITE-USUARIOS        PIC 9 VALUE 3.
-
-       PROCEDURE DIVISION.
-       INICIO.
-           DISPLAY "⏳ Verificando biometría de dispositivo IoT..."
-           
-           PERFORM NORMALIZAR-BIOMETRICO
-
-           PERFORM VALIDAR-USUARIO
-           
-           IF VALIDACION-EXITOSA = 'S'
-               MOVE "✅ Acceso autorizado: dispositivo reconocido." TO MENSAJE
-           ELSE
-               MOVE "❌ Acceso denegado: no se reconoce el dispositivo." TO MENSAJE
-           END-IF
-
-           DISPLAY MENSAJE
-           STOP RUN.
-
-       NORMALIZAR-BIOMETRICO.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
-               MOVE FUNCTION UPPER-CASE(BIOMETRICO-RAW(I:1))
-                    TO BIOMETRICO-LIMPIO(I:1)
-           END-PERFORM.
-
-       VALIDAR-USUARIO.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LIMITE-USUARIOS OR VALIDACION-EXITOSA = 'S'
-               EVALUATE I
-                   WHEN 1
-                       IF BIOMETRICO-LIMPIO = FUNCTION UPPER-CASE(USUARIO-1)
-                           MOVE 'S' TO VALIDACION-EXITOSA
-                   WHEN 2
-                       IF BIOMETRICO-LIMPIO = FUNCTION UPPER-CASE(USUARIO-2)
-                           MOVE 'S' TO VALIDACION-EXITOSA
-                   WHEN 3
-                       IF BIOMETRICO-LIMPIO = FUNCTION UPPER-CASE(USUARIO-3)
-                           MOVE 'S' TO VALIDACION-EXITOSA
-               END-EVALUATE
-           END-PERFORM.
-
+000010*================================================================*
+000020* PROGRAM-ID.  IOT-AUTH-DEVICE
+000030* AUTOR.       J. GUSTAVO VERASTEGUI
+000040* INSTALACION. IOYOU SOLUTIONS - PLATFORM ENGINEERING
+000050* FECHA-ESCRITURA. 2024-03-10
+000060* FECHA-COMPILACION.
+000070*----------------------------------------------------------------*
+000080* Verifica la biometria presentada por un dispositivo IoT contra
+000090* su registro en DEVICE-MASTER antes de conceder acceso.
+000100*----------------------------------------------------------------*
+000110* HISTORIAL DE MODIFICACIONES
+000120*   FECHA       AUTOR   DESCRIPCION
+000130*   2024-03-10  JGV     Version original.
+000140*   2026-08-08  JGV     VALIDAR-USUARIO ahora busca el dispositivo
+000150*                       en el archivo indexado DEVICE-MASTER en
+000160*                       vez de una tabla fija de tres usuarios.
+000170*   2026-08-08  JGV     VALIDAR-USUARIO ahora escribe un registro
+000180*                       en AUTH-LOG por cada intento.
+000190*   2026-08-08  JGV     Bloqueo por intentos fallidos: 5 fallos
+000200*                       seguidos pasan el dispositivo a revision
+000210*                       (DISP-EN-REVISION); uno inactivo se
+000220*                       rechaza sin comparar. Solo un operador
+000230*                       puede reponerlo.
+000240*   2026-08-08  JGV     Segundo factor biometrico: VALIDAR-USUARIO
+000250*                       ya no aprueba si algun factor no coincide
+000260*                       con DEVICE-MASTER.
+000270*   2026-08-08  JGV     Modo transaccional sobre TRANSACTION-FILE:
+000280*                       transacciones AUTH se validan como antes y
+000290*                       OVRD permite a un operador reactivar un
+000300*                       dispositivo bloqueado o en revision. Sin
+000310*                       TRANSACTION-FILE se conserva el modo de
+000320*                       demostracion original de un solo intento.
+000330*   2026-08-08  JGV     OPEN I-O DEVICE-MASTER ahora crea el
+000340*                       archivo si todavia no existe, igual que
+000350*                       DEVICE-MASTER-LOAD (status "35").
+000360*   2026-08-08  JGV     El lote de TRANSACTION-FILE se reanuda por
+000370*                       transaccion, no por corrida completa: se
+000380*                       guarda la ultima TRAN-SEQ-NUM asentada en
+000390*                       AUTH-CHECKPOINT para no repetir AUTH/OVRD
+000400*                       ya procesadas tras un corte a mitad de
+000410*                       lote.
+000420*   2026-08-08  JGV     AUD-BIOMETRICO-2 se asienta en cada
+000430*                       intento junto con el primer factor.
+000440*   2026-08-08  JGV     Se retira DISPOSITIVO-ENCONTRADO: quedaba
+000450*                       sin usar tras el alta de DEVICE-MASTER.
+000460*   2026-08-08  JGV     AUTH-CHECKPOINT ahora guarda tambien la
+000470*                       fecha del lote (AUTH-FECHA-LOTE): TRAN-
+000480*                       SEQ-NUM se reinicia en 1 en cada lote
+000490*                       nuevo, asi que un checkpoint de un lote
+000500*                       anterior ya no hace que se omitan
+000510*                       transacciones reales del lote de hoy.
+000520*   2026-08-08  JGV     Un override contra un dispositivo
+000530*                       inexistente ahora tambien queda asentado
+000540*                       en AUTH-LOG (antes solo se mostraba en
+000550*                       consola).
+000560*   2026-08-08  JGV     El limite de intentos fallidos pasa a
+000570*                       LOCKLIM, copybook compartido con DAILY-
+000580*                       OPS-REPORT.
+000590*   2026-08-08  JGV     AUTH-LOG-FILE y DEVICE-MASTER ahora se
+000600*                       cierran y reabren por transaccion, antes
+000610*                       de grabar el checkpoint, para que este no
+000620*                       pueda marcar como asentada una transaccion
+000630*                       cuyo registro de auditoria o actualizacion
+000640*                       de fallos todavia no llego a disco.
+000650*================================================================*
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID. IOT-AUTH-DEVICE.
+000680 AUTHOR. J. GUSTAVO VERASTEGUI.
+000690 INSTALLATION. IOYOU SOLUTIONS.
+000700 DATE-WRITTEN. 2024-03-10.
+000710 DATE-COMPILED.
+000720
+000730 ENVIRONMENT DIVISION.
+000740 INPUT-OUTPUT SECTION.
+000750 FILE-CONTROL.
+000760     SELECT DEVICE-MASTER
+000770         ASSIGN TO "DEVICE-MASTER"
+000780         ORGANIZATION IS INDEXED
+000790         ACCESS MODE IS DYNAMIC
+000800         RECORD KEY IS DISP-ID
+000810         FILE STATUS IS WS-DEVICE-STATUS.
+000820
+000830     SELECT AUTH-LOG-FILE
+000840         ASSIGN TO "AUTH-LOG"
+000850         ORGANIZATION IS SEQUENTIAL
+000860         FILE STATUS IS WS-AUTH-LOG-STATUS.
+000870
+000880     SELECT TRANSACTION-FILE
+000890         ASSIGN TO "AUTH-TRANSACTIONS"
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS WS-TRAN-STATUS.
+000920
+000930     SELECT AUTH-CHECKPOINT-FILE
+000940         ASSIGN TO "AUTH-CHECKPOINT"
+000950         ORGANIZATION IS SEQUENTIAL
+000960         FILE STATUS IS WS-AUTH-CKPT-STATUS.
+000970
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  DEVICE-MASTER.
+001010     COPY DEVMAST.
+001020
+001030 FD  AUTH-LOG-FILE
+001040     RECORDING MODE IS F.
+001050     COPY AUTHLOG.
+001060
+001070 FD  TRANSACTION-FILE
+001080     RECORDING MODE IS F.
+001090     COPY TRANFILE.
+001100
+001110 FD  AUTH-CHECKPOINT-FILE
+001120     RECORDING MODE IS F.
+001130     COPY AUTHCKPT.
+001140
+001150 WORKING-STORAGE SECTION.
+001160
+001170 01 ENTRADA-BIOMETRICA.
+001180    05 ENTRADA-DISPOSITIVO-ID  PIC X(20) VALUE "USUARIO123".
+001190    05 BIOMETRICO-RAW-1        PIC X(20) VALUE "usuario123".
+001200    05 BIOMETRICO-LIMPIO-1     PIC X(20).
+001210    05 BIOMETRICO-RAW-2        PIC X(20) VALUE "pin-4521".
+001220    05 BIOMETRICO-LIMPIO-2     PIC X(20).
+001230
+001240 01 MENSAJE                PIC X(60).
+001250 01 VALIDACION-EXITOSA     PIC X VALUE 'N'.
+001260 01 WS-DEVICE-STATUS       PIC X(02) VALUE "00".
+001270 COPY LOCKLIM.
+001280
+001290* Bitacora de auditoria
+001300 01 WS-AUTH-LOG-STATUS     PIC X(02) VALUE "00".
+001310 01 WS-CURRENT-DATE        PIC 9(08) VALUE ZERO.
+001320 01 WS-CURRENT-TIME        PIC 9(08) VALUE ZERO.
+001330 01 WS-DATE-DISPLAY        PIC X(08) VALUE SPACES.
+001340 01 WS-TIME-DISPLAY        PIC X(08) VALUE SPACES.
+001350 01 WS-TIMESTAMP-ACTUAL    PIC X(14) VALUE SPACES.
+001360
+001370* Modo transaccional
+001380 01 WS-TRAN-STATUS         PIC X(02) VALUE "00".
+001390 01 WS-TRAN-EOF            PIC X VALUE 'N'.
+001400     88 TRAN-AL-FINAL          VALUE 'Y'.
+001410
+001420* Reanudacion del lote de transacciones
+001430 01 WS-AUTH-CKPT-STATUS              PIC X(02) VALUE "00".
+001440 01 WS-ULTIMA-SECUENCIA-PROCESADA    PIC 9(06) VALUE ZERO.
+001450
+001460 PROCEDURE DIVISION.
+001470*----------------------------------------------------------------*
+001480* INICIO - si existe TRANSACTION-FILE procesa cada transaccion de
+001490* autenticacion (AUTH) u override de operador (OVRD); si no, cae
+001500* al modo de demostracion original de un solo intento fijo.
+001510*----------------------------------------------------------------*
+001520 INICIO.
+001530     DISPLAY "Verificando biometria de dispositivo IoT..."
+001540
+001550     OPEN I-O DEVICE-MASTER
+001560     IF WS-DEVICE-STATUS = "35"
+001570         OPEN OUTPUT DEVICE-MASTER
+001580         CLOSE DEVICE-MASTER
+001590         OPEN I-O DEVICE-MASTER
+001600     END-IF
+001610
+001620     OPEN EXTEND AUTH-LOG-FILE
+001630     IF WS-AUTH-LOG-STATUS NOT = "00"
+001640         OPEN OUTPUT AUTH-LOG-FILE
+001650     END-IF
+001660
+001670     OPEN INPUT TRANSACTION-FILE
+001680     IF WS-TRAN-STATUS = "00"
+001690         PERFORM LEER-CHECKPOINT-TRANSACCIONES
+001700         PERFORM PROCESAR-TRANSACCION UNTIL TRAN-AL-FINAL
+001710         CLOSE TRANSACTION-FILE
+001720     ELSE
+001730         PERFORM NORMALIZAR-BIOMETRICO
+001740         PERFORM VALIDAR-USUARIO
+001750         PERFORM ARMAR-MENSAJE-DEMO
+001760         DISPLAY MENSAJE
+001770     END-IF
+001780
+001790     CLOSE DEVICE-MASTER
+001800     CLOSE AUTH-LOG-FILE
+001810     GOBACK.
+001820
+001830*----------------------------------------------------------------*
+001840* LEER-CHECKPOINT-TRANSACCIONES - recupera la ultima TRAN-SEQ-NUM
+001850* asentada por completo en una corrida previa del lote de hoy. El
+001860* numero de secuencia se reinicia en 1 en cada lote nuevo, asi que
+001870* un checkpoint de una fecha distinta a la de hoy se ignora (se
+001880* parte de cero) en vez de confundirse con transacciones de un
+001890* lote anterior.
+001900*----------------------------------------------------------------*
+001910 LEER-CHECKPOINT-TRANSACCIONES.
+001920     MOVE ZERO TO WS-ULTIMA-SECUENCIA-PROCESADA
+001930     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001940     MOVE WS-CURRENT-DATE TO WS-DATE-DISPLAY
+001950
+001960     OPEN INPUT AUTH-CHECKPOINT-FILE
+001970     IF WS-AUTH-CKPT-STATUS = "00"
+001980         READ AUTH-CHECKPOINT-FILE
+001990             AT END
+002000                 CONTINUE
+002010             NOT AT END
+002020                 IF AUTH-FECHA-LOTE = WS-DATE-DISPLAY
+002030                     MOVE AUTH-ULTIMA-SECUENCIA
+002040                         TO WS-ULTIMA-SECUENCIA-PROCESADA
+002050                 END-IF
+002060         END-READ
+002070         CLOSE AUTH-CHECKPOINT-FILE
+002080     END-IF.
+002090
+002100*----------------------------------------------------------------*
+002110* PROCESAR-TRANSACCION - lee una transaccion y la enruta segun su
+002120* codigo. Una transaccion del lote de hoy con TRAN-SEQ-NUM ya
+002130* cubierta por el checkpoint se omite, para que un reinicio del
+002140* lote no repita AUTH ni OVRD ya asentadas.
+002150*----------------------------------------------------------------*
+002160 PROCESAR-TRANSACCION.
+002170     READ TRANSACTION-FILE
+002180         AT END
+002190             SET TRAN-AL-FINAL TO TRUE
+002200         NOT AT END
+002210             IF TRAN-SEQ-NUM <= WS-ULTIMA-SECUENCIA-PROCESADA
+002220                 DISPLAY "Transaccion ya procesada, se omite: "
+002230                     TRAN-SEQ-NUM
+002240             ELSE
+002250                 EVALUATE TRUE
+002260                     WHEN TRAN-ES-AUTENTICACION
+002270                         PERFORM PROCESAR-AUTENTICACION
+002280                     WHEN TRAN-ES-OVERRIDE
+002290                         PERFORM PROCESAR-OVERRIDE
+002300                     WHEN OTHER
+002310                         DISPLAY "Transaccion desconocida: "
+002320                             TRAN-CODIGO
+002330                 END-EVALUATE
+002340                 MOVE TRAN-SEQ-NUM
+002350                     TO WS-ULTIMA-SECUENCIA-PROCESADA
+002360                 PERFORM ASEGURAR-DURABILIDAD-TRANSACCION
+002370                 PERFORM GRABAR-CHECKPOINT-TRANSACCIONES
+002380             END-IF
+002390     END-READ.
+002400
+002410*----------------------------------------------------------------*
+002420* ASEGURAR-DURABILIDAD-TRANSACCION - cierra y reabre AUTH-LOG-FILE
+002430* y DEVICE-MASTER para forzar a disco el registro de auditoria y
+002440* la actualizacion de DISP-INTENTOS-FALLIDOS de esta transaccion
+002450* antes de que GRABAR-CHECKPOINT-TRANSACCIONES la marque como
+002460* asentada. Sin este orden, un corte entre el checkpoint y el
+002470* cierre final de estos archivos dejaria una transaccion marcada
+002480* como procesada sin que su AUTH-LOG ni su actualizacion de
+002490* DEVICE-MASTER hubieran llegado a disco.
+002500*----------------------------------------------------------------*
+002510 ASEGURAR-DURABILIDAD-TRANSACCION.
+002520     CLOSE AUTH-LOG-FILE
+002530     OPEN EXTEND AUTH-LOG-FILE
+002540     CLOSE DEVICE-MASTER
+002550     OPEN I-O DEVICE-MASTER.
+002560
+002570*----------------------------------------------------------------*
+002580* GRABAR-CHECKPOINT-TRANSACCIONES - reescribe AUTH-CHECKPOINT con
+002590* la fecha del lote de hoy y la ultima TRAN-SEQ-NUM asentada;
+002600* archivo de un solo registro, igual al checkpoint del driver
+002610* nocturno.
+002620*----------------------------------------------------------------*
+002630 GRABAR-CHECKPOINT-TRANSACCIONES.
+002640     MOVE WS-DATE-DISPLAY TO AUTH-FECHA-LOTE
+002650     MOVE WS-ULTIMA-SECUENCIA-PROCESADA TO AUTH-ULTIMA-SECUENCIA
+002660     OPEN OUTPUT AUTH-CHECKPOINT-FILE
+002670     WRITE AUTH-CHECKPOINT-RECORD
+002680     CLOSE AUTH-CHECKPOINT-FILE.
+002690
+002700*----------------------------------------------------------------*
+002710* PROCESAR-AUTENTICACION - aplica la biometria de la transaccion
+002720* al flujo normal de VALIDAR-USUARIO.
+002730*----------------------------------------------------------------*
+002740 PROCESAR-AUTENTICACION.
+002750     MOVE TRAN-DISPOSITIVO-ID TO ENTRADA-DISPOSITIVO-ID
+002760     MOVE TRAN-BIOMETRICO-1   TO BIOMETRICO-RAW-1
+002770     MOVE TRAN-BIOMETRICO-2   TO BIOMETRICO-RAW-2
+002780
+002790     PERFORM NORMALIZAR-BIOMETRICO
+002800     PERFORM VALIDAR-USUARIO
+002810
+002820     IF VALIDACION-EXITOSA = 'S'
+002830         DISPLAY "Acceso autorizado: " TRAN-DISPOSITIVO-ID
+002840     ELSE
+002850         DISPLAY "Acceso denegado: " TRAN-DISPOSITIVO-ID
+002860     END-IF.
+002870
+002880*----------------------------------------------------------------*
+002890* PROCESAR-OVERRIDE - un operador consulta el estado de un
+002900* dispositivo y lo repone a activo con el contador de fallos en
+002910* cero; tanto el override aplicado como uno intentado contra un
+002920* dispositivo inexistente quedan asentados en AUTH-LOG.
+002930*----------------------------------------------------------------*
+002940 PROCESAR-OVERRIDE.
+002950     MOVE TRAN-DISPOSITIVO-ID TO DISP-ID
+002960     READ DEVICE-MASTER
+002970         INVALID KEY
+002980             DISPLAY "Override: dispositivo no existe - "
+002990                 TRAN-DISPOSITIVO-ID
+003000             PERFORM REGISTRAR-OVERRIDE-FALLIDO
+003010         NOT INVALID KEY
+003020             DISPLAY "Dispositivo " DISP-ID
+003030                 " estado actual: " DISP-ESTADO
+003040                 " fallos: " DISP-INTENTOS-FALLIDOS
+003050             SET DISP-ACTIVO TO TRUE
+003060             MOVE ZERO TO DISP-INTENTOS-FALLIDOS
+003070             REWRITE DISPOSITIVO-MAESTRO
+003080             PERFORM REGISTRAR-OVERRIDE
+003090     END-READ.
+003100
+003110*----------------------------------------------------------------*
+003120* REGISTRAR-OVERRIDE - asienta en AUTH-LOG quien hizo el override
+003130* y sobre que dispositivo.
+003140*----------------------------------------------------------------*
+003150 REGISTRAR-OVERRIDE.
+003160     PERFORM CALCULAR-TIMESTAMP-ACTUAL
+003170     MOVE WS-TIMESTAMP-ACTUAL TO AUD-FECHA-HORA
+003180     MOVE TRAN-DISPOSITIVO-ID TO AUD-DISPOSITIVO-ID
+003190     MOVE SPACES              TO AUD-BIOMETRICO
+003200     MOVE SPACES              TO AUD-BIOMETRICO-2
+003210     MOVE 'S'                 TO AUD-RESULTADO
+003220     MOVE "OVERRIDE"          TO AUD-TIPO-EVENTO
+003230     MOVE TRAN-OPERADOR-ID    TO AUD-OPERADOR-ID
+003240
+003250     WRITE REGISTRO-AUDITORIA.
+003260
+003270*----------------------------------------------------------------*
+003280* REGISTRAR-OVERRIDE-FALLIDO - asienta en AUTH-LOG un intento de
+003290* override contra un dispositivo que no existe en DEVICE-MASTER,
+003300* para que tambien quede trazado quien lo intento y cuando.
+003310*----------------------------------------------------------------*
+003320 REGISTRAR-OVERRIDE-FALLIDO.
+003330     PERFORM CALCULAR-TIMESTAMP-ACTUAL
+003340     MOVE WS-TIMESTAMP-ACTUAL TO AUD-FECHA-HORA
+003350     MOVE TRAN-DISPOSITIVO-ID TO AUD-DISPOSITIVO-ID
+003360     MOVE SPACES              TO AUD-BIOMETRICO
+003370     MOVE SPACES              TO AUD-BIOMETRICO-2
+003380     MOVE 'N'                 TO AUD-RESULTADO
+003390     MOVE "OVERRIDE"          TO AUD-TIPO-EVENTO
+003400     MOVE TRAN-OPERADOR-ID    TO AUD-OPERADOR-ID
+003410
+003420     WRITE REGISTRO-AUDITORIA.
+003430
+003440 ARMAR-MENSAJE-DEMO.
+003450     IF VALIDACION-EXITOSA = 'S'
+003460         MOVE "Acceso autorizado: dispositivo reconocido."
+003470             TO MENSAJE
+003480     ELSE
+003490         MOVE "Acceso denegado: dispositivo no reconocido."
+003500             TO MENSAJE
+003510     END-IF.
+003520
+003530 NORMALIZAR-BIOMETRICO.
+003540     MOVE FUNCTION UPPER-CASE(BIOMETRICO-RAW-1)
+003550         TO BIOMETRICO-LIMPIO-1
+003560     MOVE FUNCTION UPPER-CASE(BIOMETRICO-RAW-2)
+003570         TO BIOMETRICO-LIMPIO-2.
+003580
+003590*----------------------------------------------------------------*
+003600* VALIDAR-USUARIO - busca el dispositivo por su identificador en
+003610* DEVICE-MASTER. Si el dispositivo no existe o no esta activo
+003620* (bloqueado o en revision) se rechaza sin comparar biometria. En
+003630* caso contrario compara contra la plantilla almacenada y lleva
+003640* la cuenta de fallos; al llegar al limite el dispositivo pasa a
+003650* revision y solo un operador puede reactivarlo. Cada intento
+003660* queda asentado en AUTH-LOG.
+003670*----------------------------------------------------------------*
+003680 VALIDAR-USUARIO.
+003690     PERFORM CALCULAR-TIMESTAMP-ACTUAL
+003700     MOVE ENTRADA-DISPOSITIVO-ID TO DISP-ID
+003710     READ DEVICE-MASTER
+003720         INVALID KEY
+003730             MOVE 'N' TO VALIDACION-EXITOSA
+003740         NOT INVALID KEY
+003750             PERFORM EVALUAR-BIOMETRICO
+003760     END-READ
+003770
+003780     PERFORM WRITE-AUTH-LOG-ENTRY.
+003790
+003800*----------------------------------------------------------------*
+003810* EVALUAR-BIOMETRICO - ejecuta sobre un registro de DEVICE-MASTER
+003820* ya leido: rechaza de una vez si el dispositivo no esta activo,
+003830* de lo contrario exige que ambos factores biometricos coincidan
+003840* con los guardados y actualiza el contador de fallos seguidos.
+003850*----------------------------------------------------------------*
+003860 EVALUAR-BIOMETRICO.
+003870     IF NOT DISP-ACTIVO
+003880         MOVE 'N' TO VALIDACION-EXITOSA
+003890     ELSE
+003900         IF BIOMETRICO-LIMPIO-1 =
+003910                 FUNCTION UPPER-CASE(DISP-FACTOR-1)
+003920             AND BIOMETRICO-LIMPIO-2 =
+003930                 FUNCTION UPPER-CASE(DISP-FACTOR-2)
+003940             MOVE 'S' TO VALIDACION-EXITOSA
+003950             MOVE ZERO TO DISP-INTENTOS-FALLIDOS
+003960         ELSE
+003970             MOVE 'N' TO VALIDACION-EXITOSA
+003980             ADD 1 TO DISP-INTENTOS-FALLIDOS
+003990             IF DISP-INTENTOS-FALLIDOS >= LIM-INTENTOS-BLOQUEO
+004000                 SET DISP-EN-REVISION TO TRUE
+004010             END-IF
+004020         END-IF
+004030         MOVE WS-TIMESTAMP-ACTUAL TO DISP-ULTIMO-INTENTO
+004040         REWRITE DISPOSITIVO-MAESTRO
+004050     END-IF.
+004060
+004070*----------------------------------------------------------------*
+004080* CALCULAR-TIMESTAMP-ACTUAL - fecha/hora de reloj usadas tanto
+004090* para DISP-ULTIMO-INTENTO como para el registro de AUTH-LOG de
+004100* este intento.
+004110*----------------------------------------------------------------*
+004120 CALCULAR-TIMESTAMP-ACTUAL.
+004130     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+004140     ACCEPT WS-CURRENT-TIME FROM TIME
+004150     MOVE WS-CURRENT-DATE TO WS-DATE-DISPLAY
+004160     MOVE WS-CURRENT-TIME TO WS-TIME-DISPLAY
+004170
+004180     MOVE WS-DATE-DISPLAY      TO WS-TIMESTAMP-ACTUAL(1:8)
+004190     MOVE WS-TIME-DISPLAY(1:6) TO WS-TIMESTAMP-ACTUAL(9:6).
+004200
+004210*----------------------------------------------------------------*
+004220* WRITE-AUTH-LOG-ENTRY - asienta en AUTH-LOG el dispositivo, los
+004230* dos factores biometricos normalizados y el resultado del
+004240* intento actual, para que un rechazo sea trazable a que factor
+004250* no coincidio.
+004260*----------------------------------------------------------------*
+004270 WRITE-AUTH-LOG-ENTRY.
+004280     MOVE WS-TIMESTAMP-ACTUAL    TO AUD-FECHA-HORA
+004290     MOVE ENTRADA-DISPOSITIVO-ID TO AUD-DISPOSITIVO-ID
+004300     MOVE BIOMETRICO-LIMPIO-1    TO AUD-BIOMETRICO
+004310     MOVE BIOMETRICO-LIMPIO-2    TO AUD-BIOMETRICO-2
+004320     MOVE VALIDACION-EXITOSA     TO AUD-RESULTADO
+004330     MOVE "AUTH"                 TO AUD-TIPO-EVENTO
+004340     MOVE SPACES                 TO AUD-OPERADOR-ID
+004350
+004360     WRITE REGISTRO-AUDITORIA.
